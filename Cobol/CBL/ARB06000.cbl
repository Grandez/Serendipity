@@ -0,0 +1,22 @@
+      *> SDP DESC Grafo CALL Recursivo mutuo (cierra el ciclo con ARB06100)
+      *> SDP IVP 0 SDPAnalyzer.getRC = 0 - CALL Recursivo mutuo
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARB06000.
+       AUTHOR. USRIVP0 - IVP
+       DATE-COMPILED. 01/01/2001
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  DATOS.
+           03 NUM01 PIC 9(03) VALUE ZEROS.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA PIC X(100).
+
+       PROCEDURE DIVISION.
+           ADD 1 TO NUM01.
+
+           IF NUM01 < 6 CALL 'ARB06100'.
