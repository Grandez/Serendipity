@@ -0,0 +1,30 @@
+      *> SDP DESC ASSIGN TO con literal fijo en lugar de nombre externo
+      *> SDP IVP 0 Issues.getCount = 1 - ASSIGN TO literal fijo
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVP52001.
+       AUTHOR. USRIVP0 - IVP
+       DATE-COMPILED. 01/01/2001
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO 'SORTIN'
+                   FILE STATUS IS FS-INPUT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA.
+       01  REC-ENTRADA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FS-INPUT PIC XX VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT ENTRADA.
+           CLOSE ENTRADA.
+           GOBACK.
