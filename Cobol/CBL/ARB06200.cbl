@@ -0,0 +1,25 @@
+      *> SDP DESC Grafo CALL con COMMAREA de longitud distinta al LINKAGE del destino
+      *> SDP IVP 0 SDPAnalyzer.getRC = 0 - CALL con COMMAREA truncado
+      *> SDP IVP 0 Tree.CommareaMismatch = ARB06200->ARB06100:40<>100
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARB06200.
+       AUTHOR. USRIVP0 - IVP
+       DATE-COMPILED. 01/01/2001
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  DATOS.
+           03 NUM01 PIC 9(03) VALUE ZEROS.
+
+      * ARB06100 DECLARA SU DFHCOMMAREA COMO PIC X(100); ESTA
+      * RUTINA LE PASA SOLO 40 BYTES, UN COMMAREA TRUNCADO
+       01  COMMAREA-CORTO PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           ADD 1 TO NUM01.
+
+           CALL 'ARB06100' USING COMMAREA-CORTO.
+
+           GOBACK.
