@@ -0,0 +1,39 @@
+      *> SDP DESC Parrafo alcanzable solo por GO TO frente a parrafo muerto
+      *> SDP IVP 0 Coverage.DeadParagraphs = PROCESO-MUERTO - sin PERFORM ni GO TO entrante
+      *> SDP IVP 0 Coverage.GotoOnlyParagraphs = PROCESO-SALTO - solo alcanzable via GO TO, no es codigo muerto
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRF00034.
+       AUTHOR. USRIVP0 - IVP
+       DATE-COMPILED. 01/01/2001
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  DATOS.
+           03 NUM01 PIC 9(03) VALUE ZEROS.
+           03 NUM02 PIC 9(03) VALUE 1.
+           03 NUM03 PIC 9(03) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 000-INICIO.
+
+           IF NUM01 > 3 THEN
+              GO TO PROCESO-SALTO
+           END-IF
+
+           PERFORM 999-FIN.
+
+       000-INICIO.
+           ADD 1 TO NUM01.
+
+       PROCESO-SALTO.
+           ADD 1 TO NUM02.
+           GO TO 999-FIN.
+
+       PROCESO-MUERTO.
+           ADD 1 TO NUM01.
+
+       999-FIN.
+           GOBACK.
