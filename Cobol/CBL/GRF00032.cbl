@@ -0,0 +1,31 @@
+      *> SDP DESC Grafo PERFORM UNTIL con campo de control no modificado
+      *> SDP IVP 0 Graph.numGraphs = 2 - Grafo PERFORM UNTIL sin control
+      *> SDP IVP 0 Issues.getCount = 1 - NUM02 nunca se modifica en el bucle
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRF00032.
+       AUTHOR. USRIVP0 - IVP
+       DATE-COMPILED. 01/01/2001
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  DATOS.
+           03 NUM01 PIC 9(03) VALUE ZEROS.
+           03 NUM02 PIC 9(03) VALUE 1.
+           03 NUM03 PIC 9(03) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 000-INICIO.
+           PERFORM 010-PROCESO UNTIL NUM02 > 5
+           PERFORM 999-FIN.
+
+       000-INICIO.
+           ADD 1 TO NUM01.
+
+       010-PROCESO.
+           ADD 1 TO NUM01.
+
+       999-FIN.
+           GOBACK.
