@@ -0,0 +1,28 @@
+      *> SDP DESC CALL ... USING con numero y orden de parametros
+      *> SDP DESC incorrectos frente a la firma de IVP70002
+      *> SDP IVP 0 Issues.getCount = 2 - un CALL con parametros de menos,
+      *> otro con el orden de los parametros invertido
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVP70001.
+       AUTHOR. USRIVP0 - IVP
+       DATE-COMPILED. 01/01/2001
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  DATOS.
+           03 W-ENTRADA PIC X(10) VALUE 'ORIGEN'.
+           03 W-SALIDA  PIC X(10) VALUE SPACES.
+           03 W-CODRET  PIC 9(03) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+      * Falta el tercer parametro (LNK-CODRET) que IVP70002 espera
+           CALL 'IVP70002' USING W-ENTRADA W-SALIDA.
+
+      * Los dos primeros parametros van en el orden contrario al de
+      * la firma de IVP70002 (LNK-ENTRADA, LNK-SALIDA, LNK-CODRET)
+           CALL 'IVP70002' USING W-SALIDA W-ENTRADA W-CODRET.
+
+           GOBACK.
