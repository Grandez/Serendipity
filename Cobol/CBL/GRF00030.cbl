@@ -1,6 +1,10 @@
-      *> SDP DESC Grafo EVALUATE END-EVALUATE simple 
-      *> SDP IVP 0 Graph.NumGraphs = 1 - Grafo EVALUATE END-EVALUATE simple 
-      *> SDP IVP 0 Graph.NumNodes  = 7 
+      *> SDP DESC Grafo EVALUATE END-EVALUATE simple
+      *> SDP IVP 0 Graph.NumGraphs = 1 - Grafo EVALUATE END-EVALUATE simple
+      *> SDP IVP 0 Graph.NumNodes  = 7
+      *> SDP DESC DATE-COMPILED fijo en todo el portfolio IVP/GRF (01/01/2001):
+      *> SDP DESC no sirve para saber cuando se analizo este programa por
+      *> SDP DESC ultima vez; el informe de antiguedad debe basarse en su
+      *> SDP DESC propia marca, no en este campo
 
 
        IDENTIFICATION DIVISION.
