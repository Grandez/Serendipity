@@ -1,6 +1,7 @@
        CBL LIST COSAS
       *> SDP DESC Directivas de compilacion varias
       *> SDP IVP 0 Issues.getCount = 3 - Directivas compilacion
+      *> SDP IVP 0 Directives.Inventory = CBL,EJECT,SKIP3
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IVP50029.
