@@ -1,5 +1,6 @@
       *> SDP DESC Grafo CALL Recursivo estatico
       *> SDP IVP 0 SDPAnalyzer.getRC = 0 - CALL Recursivo estatico
+      *> SDP IVP 0 Tree.Recursive = ARB06100,ARB06000 - ciclo mutuo
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARB06100.
@@ -19,7 +20,7 @@
        01 DFHCOMMAREA PIC X(100).
 
        PROCEDURE DIVISION.
-           ADD 1 TO NUM01. 
+           ADD 1 TO NUM01. 
            
            IF NUM01 > 3 CALL 'ARB06000'.
           
\ No newline at end of file
