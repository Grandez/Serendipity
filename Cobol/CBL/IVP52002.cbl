@@ -0,0 +1,48 @@
+      *> SDP DESC FILE STATUS solo cubre '00' y '10', el resto cae sin
+      *> SDP DESC control; el programa solo abre ENTRADA en modo INPUT
+      *> SDP DESC y hace READ/CLOSE, asi que el inventario se limita a
+      *> SDP DESC los codigos que ese acceso puede devolver - '02'
+      *> SDP DESC (clave duplicada) y '24' (violacion de limite en
+      *> SDP DESC WRITE/REWRITE) no aplican a un fichero que nunca se
+      *> SDP DESC abre en OUTPUT/I-O ni recibe WRITE
+      *> SDP IVP 0 Coverage.FileStatusChecked = 00,10
+      *> SDP IVP 0 Coverage.FileStatusUnchecked = 04,05,07,08,09,14,21,22,23,30,34,35,37,38,39,41,42,43,44,46,47,48,49
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVP52002.
+       AUTHOR. USRIVP0 - IVP
+       DATE-COMPILED. 01/01/2001
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO 'SORTIN'
+                   FILE STATUS IS FS-INPUT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA.
+       01  REC-ENTRADA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FS-INPUT PIC XX VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       ABRIR-FICHERO.
+           OPEN INPUT ENTRADA.
+
+           IF FS-INPUT NOT = '00' THEN
+               DISPLAY 'ERROR ' FS-INPUT ' ABRIENDO FICHERO DE ENTRADA'
+               GOBACK
+           END-IF.
+
+           READ ENTRADA
+           IF FS-INPUT NOT = '00' AND FS-INPUT NOT = '10'
+              DISPLAY 'ERROR ' FS-INPUT ' LEYENDO FICHERO DE ENTRADA'
+           END-IF.
+
+           CLOSE ENTRADA.
+           GOBACK.
