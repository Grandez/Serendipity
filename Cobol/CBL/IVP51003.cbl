@@ -0,0 +1,27 @@
+      *> SDP DESC CONFIGURATION-SECTION SOURCE-COMPUTER/OBJECT-COMPUTER
+      *> SDP DESC distintos del resto del portfolio (IVP51001/IVP51002 usan ZOS)
+      *> SDP IVP 0 Issues.Count = 2 - SOURCE-COMPUTER y OBJECT-COMPUTER
+      *> SDP IVP 0 Issues.ComputerNameMismatch = IVP51003:IBM-3090<>ZOS
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    IVP51003.
+       AUTHOR.        USRIVP0 - SERENDIPITY
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  DATOS.
+           03 NUM01 PIC 9(03) VALUE ZEROS.
+           03 NUM02 PIC 9(03) VALUE 1.
+           03 NUM03 PIC 9(03) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           COMPUTE NUM03 = NUM01 + NUM02.
+           GOBACK.
