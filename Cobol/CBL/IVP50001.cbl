@@ -2,7 +2,9 @@
       *> SDP IVP 0 Issues.getCount = 1 - Caracter de tabulacion en DATA
       *> SDP IVP 1 Issues.getCount = 0 - Anulacion TAB a nivel Item
       *> SDP IVP 2 Issues.getCount = 0 - Anulacion TAB a nivel Rule
-      
+      *> SDP IVP 0-1 Diff.Issues.getCount = 1->0 - la supresion a nivel
+      *> Item hace desaparecer la incidencia entre los escenarios 0 y 1
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IVP50001.
        AUTHOR. USRIVP0 - IVP
