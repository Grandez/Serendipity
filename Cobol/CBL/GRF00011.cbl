@@ -1,6 +1,7 @@
       *> SDP DESC Grafo IF - ELSE simple 2
-      *> SDP IVP 0 Graph.NumGraphs = 6 - Grafo IF - ELSE - ENDIF simple 
-      *> SDP IVP 0 Graph.NumNodes  = 7 
+      *> SDP IVP 0 Graph.NumGraphs = 6 - Grafo IF - ELSE - ENDIF simple
+      *> SDP IVP 0 Graph.NumNodes  = 7
+      *> SDP IVP 0 Coverage.DeadParagraphs = PROCESO-1 - sin PERFORM ni GO TO entrante
 
 
        IDENTIFICATION DIVISION.
