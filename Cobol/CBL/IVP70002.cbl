@@ -0,0 +1,22 @@
+      *> SDP DESC Subrutina de referencia para deteccion de parametros
+      *> SDP DESC en CALL ... USING: espera 3 parametros en este orden
+      *> SDP IVP 0 Calls.ParameterCount = 3 - ENTRADA, SALIDA, CODRET
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVP70002.
+       AUTHOR. USRIVP0 - IVP
+       DATE-COMPILED. 01/01/2001
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LNK-ENTRADA PIC X(10).
+       01 LNK-SALIDA  PIC X(10).
+       01 LNK-CODRET  PIC 9(03).
+
+       PROCEDURE DIVISION USING LNK-ENTRADA LNK-SALIDA LNK-CODRET.
+       INICIO.
+           MOVE LNK-ENTRADA TO LNK-SALIDA.
+           MOVE ZEROS TO LNK-CODRET.
+           GOBACK.
