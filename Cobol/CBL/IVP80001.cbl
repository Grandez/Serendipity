@@ -0,0 +1,52 @@
+      *> SDP DESC Parser: modificacion de referencia encadenada sobre
+      *> SDP DESC una tabla y condiciones booleanas compuestas con
+      *> SDP DESC nombre de condicion, promovido desde IVP/TST/test1.cbl
+      *> SDP IVP 0 Issues.getCount = 0 - todo el parrafo debe parsearse
+      *> SDP IVP 0 Graph.NumNodes = 9
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVP80001.
+       AUTHOR. USRIVP0 - IVP
+       DATE-COMPILED. 01/01/2001
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           03 WS-ESTADO       PIC X(01) VALUE 'S'.
+              88 CONTINUO             VALUE 'S'.
+              88 WS-ESTADO-PARADO     VALUE 'N'.
+
+       01  WS-TIPO            PIC X(10) VALUE 'AB'.
+       01  WSC-A              PIC X(01) VALUE 'A'.
+       01  WSC-B              PIC X(01) VALUE 'B'.
+
+       01  A                  PIC 9(03) VALUE 5.
+       01  B                  PIC 9(03) VALUE 3.
+
+       01  TABLA-A.
+           03 FILA OCCURS 10 TIMES.
+              05 COLUMNA OCCURS 5 TIMES PIC X(10) VALUE 'ABCDEFGHIJ'.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           IF CONTINUO AND
+              (WS-TIPO (1:1) = WSC-A OR WS-TIPO (1:1) = WSC-B)
+               DISPLAY 'CONDICION COMPUESTA CON NOMBRE DE CONDICION'
+           END-IF.
+
+           IF A > B
+               DISPLAY 'A > B'
+           END-IF.
+
+           IF (A > B) AND (B < A)
+               DISPLAY 'CONDICION COMPUESTA ENTRE PARENTESIS'
+           END-IF.
+
+           MOVE A TO B.
+
+           MOVE WS-TIPO (3:5) TO WS-TIPO.
+
+           MOVE COLUMNA (B + 2, 3) (3:5) TO WS-TIPO.
+
+           GOBACK.
