@@ -0,0 +1,37 @@
+      *> SDP DESC Complejidad ciclomatica con umbral particular mas bajo
+      *> SDP DESC que el umbral por defecto del portfolio
+      *> SDP THRESHOLD Complexity = 5
+      *> SDP IVP 0 Graph.Complexity = 6
+      *> SDP IVP 0 Issues.ComplexityExceeded = GRF00033:6>5
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRF00033.
+       AUTHOR. USRIVP0 - IVP
+       DATE-COMPILED. 01/01/2001
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  DATOS.
+           03 NUM01 PIC 9(03) VALUE ZEROS.
+           03 NUM02 PIC 9(03) VALUE 1.
+           03 NUM03 PIC 9(03) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           IF NUM01 = 1
+              ADD 1 TO NUM02
+           END-IF
+           IF NUM01 = 2
+              ADD 2 TO NUM02
+           END-IF
+           IF NUM01 = 3
+              ADD 3 TO NUM02
+           END-IF
+           IF NUM01 = 4
+              ADD 4 TO NUM02
+           END-IF
+           IF NUM01 = 5
+              ADD 5 TO NUM02
+           END-IF
+           GOBACK.
