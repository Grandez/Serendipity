@@ -1,5 +1,6 @@
       *> SDP DESC Arbol LINK Dinamico simple
       *> SDP IVP 0 Calls.Count = 1 - LINK Dinamico simple
+      *> SDP IVP 0 Issues.getCount = 1 - LINK sin RESP
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARC02000.
