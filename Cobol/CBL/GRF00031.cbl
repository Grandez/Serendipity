@@ -1,6 +1,10 @@
-      *> SDP DESC Grafo EVALUATE - OTHER - END-EVALUATE simple 
-      *> SDP IVP 0 Graph.numGraphs = 1 - Grafo EVALUATE - OTHER - END-EVALUATE simple 
-      *> SDP IVP 0 Graph.NumNodes  = 8 - Grafo EVALUATE - OTHER - END-EVALUATE simple 
+      *> SDP DESC Grafo EVALUATE - OTHER - END-EVALUATE simple
+      *> SDP IVP 0 Graph.numGraphs = 1 - Grafo EVALUATE - OTHER - END-EVALUATE simple
+      *> SDP IVP 0 Graph.NumNodes  = 8 - Grafo EVALUATE - OTHER - END-EVALUATE simple
+      *> SDP IVP 0 Coverage.WhenHits(WHEN-1) = 0 - rama no alcanzada
+      *> SDP IVP 0 Coverage.WhenHits(WHEN-2) = 0 - rama no alcanzada
+      *> SDP IVP 0 Coverage.WhenHits(WHEN-3) = 0 - rama no alcanzada
+      *> SDP IVP 0 Coverage.WhenHits(WHEN-OTHER) = 1 - unica rama alcanzada
 
 
        IDENTIFICATION DIVISION.
