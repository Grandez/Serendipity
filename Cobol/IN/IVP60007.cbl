@@ -0,0 +1,37 @@
+      *> SDP DESC CICS RESP - mismos comandos READ/REWRITE con RESP presente
+      *> SDP IVP 0 Issues.getCount = 0 - READ y REWRITE con RESP
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVP60007.
+       AUTHOR.     USRIVP0 - IVP
+       DATE-COMPILED. 01/01/2001.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 W-RESP                PIC S9(08) COMP.
+       01 W-FICHERO             PIC X(08) VALUE 'FICH01'.
+       01 W-CLAVE               PIC X(10) VALUE SPACES.
+       01 W-REGISTRO            PIC X(80).
+
+       PROCEDURE DIVISION.
+       000000-CONTROL.
+            EXEC CICS
+                 READ FILE(W-FICHERO)
+                      INTO(W-REGISTRO)
+                      RIDFLD(W-CLAVE)
+                      UPDATE
+                      RESP(W-RESP)
+            END-EXEC
+
+            EXEC CICS
+                 REWRITE FILE(W-FICHERO)
+                         FROM(W-REGISTRO)
+                         RESP(W-RESP)
+            END-EXEC
+
+            EXEC CICS
+                 RETURN
+            END-EXEC.
