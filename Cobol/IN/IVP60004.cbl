@@ -0,0 +1,34 @@
+      *> SDP DESC CICS RESP - mismos comandos con RESP presente
+      *> SDP IVP 0 Issues.getCount = 0 - SEND MAP y RECEIVE MAP con RESP
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVP60004.
+       AUTHOR.     USRIVP0 - IVP
+       DATE-COMPILED. 01/01/2001.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 W-RESP               PIC S9(08) COMP.
+       01 W-MAPA               PIC X(08) VALUE 'MAPA001'.
+       01 W-MAPSET             PIC X(08) VALUE 'MAPSET01'.
+
+       PROCEDURE DIVISION.
+       000000-CONTROL.
+            EXEC CICS
+                 SEND MAP(W-MAPA)
+                      MAPSET(W-MAPSET)
+                      RESP(W-RESP)
+            END-EXEC
+
+            EXEC CICS
+                 RECEIVE MAP(W-MAPA)
+                         MAPSET(W-MAPSET)
+                         RESP(W-RESP)
+            END-EXEC
+
+            EXEC CICS
+                 RETURN
+            END-EXEC.
