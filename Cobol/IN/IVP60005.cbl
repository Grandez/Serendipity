@@ -0,0 +1,45 @@
+      *> SDP DESC CICS RESP - HANDLE CONDITION como mecanismo alternativo
+      *> SDP IVP 0 Issues.getCount = 0 - READ sin RESP pero con HANDLE
+      *> CONDITION activo cubriendo la condicion de error
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVP60005.
+       AUTHOR.     USRIVP0 - IVP
+       DATE-COMPILED. 01/01/2001.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 W-FICHERO             PIC X(08) VALUE 'FICH01'.
+       01 W-CLAVE               PIC X(10) VALUE SPACES.
+       01 W-REGISTRO            PIC X(80).
+
+       PROCEDURE DIVISION.
+       000000-CONTROL.
+            EXEC CICS
+                 HANDLE CONDITION
+                     NOTFND(900-NOTFND)
+                     ERROR(990-ERROR)
+            END-EXEC
+
+            EXEC CICS
+                 READ FILE(W-FICHERO)
+                      INTO(W-REGISTRO)
+                      RIDFLD(W-CLAVE)
+            END-EXEC
+
+            EXEC CICS
+                 RETURN
+            END-EXEC.
+
+       900-NOTFND.
+            EXEC CICS
+                 RETURN
+            END-EXEC.
+
+       990-ERROR.
+            EXEC CICS
+                 RETURN
+            END-EXEC.
