@@ -1,5 +1,6 @@
       *> SDP DESC CONFIGURATION SECTION Multilines
       *> SDP IVP 0 Issues.Count = 1 - Multilines
+      *> SDP IVP 0 Issues.DecimalPointInconsistent = IVP51005:COMMA<>default - unico programa del portfolio con DECIMAL-POINT IS COMMA
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    IVP51005.
@@ -22,5 +23,5 @@
        PROCEDURE DIVISION.
        INICIO.
            COMPUTE NUM03 = NUM01 + NUM02.
-           GOBACK. 
+           GOBACK. 
       
\ No newline at end of file
