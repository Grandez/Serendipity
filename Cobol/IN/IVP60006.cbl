@@ -0,0 +1,34 @@
+      *> SDP DESC CICS RESP - READ y REWRITE sin RESP y sin HANDLE
+      *> SDP IVP 0 Issues.getCount = 2 - READ y REWRITE sin RESP
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVP60006.
+       AUTHOR.     USRIVP0 - IVP
+       DATE-COMPILED. 01/01/2001.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 W-FICHERO             PIC X(08) VALUE 'FICH01'.
+       01 W-CLAVE               PIC X(10) VALUE SPACES.
+       01 W-REGISTRO            PIC X(80).
+
+       PROCEDURE DIVISION.
+       000000-CONTROL.
+            EXEC CICS
+                 READ FILE(W-FICHERO)
+                      INTO(W-REGISTRO)
+                      RIDFLD(W-CLAVE)
+                      UPDATE
+            END-EXEC
+
+            EXEC CICS
+                 REWRITE FILE(W-FICHERO)
+                         FROM(W-REGISTRO)
+            END-EXEC
+
+            EXEC CICS
+                 RETURN
+            END-EXEC.
