@@ -1,7 +1,8 @@
-      *> SDP DESC CICS RESP                                                     
-      *> SDP IVP 0 Issues.getCount = 1 - RESP ausente                       
+      *> SDP DESC CICS RESP
+      *> SDP IVP 0 Issues.getCount = 1 - RESP ausente
+      *> SDP IVP 0 Issues.ProgramIdMismatch = AIVP60002<>IVP60002 - no coincide con el miembro
        IDENTIFICATION DIVISION.                                                 
-       PROGRAM-ID. AIVP60002                                                    
+       PROGRAM-ID. AIVP60002.
        AUTHOR.     USRIVP0 - SERENDIPITY                                     
        DATE-COMPILED. 01/01/2015.                                               
        
