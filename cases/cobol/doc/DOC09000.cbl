@@ -1,6 +1,15 @@
       * SDP DESCRIPTION
       *  DOC - Ejemplo de inyeccion de codigo
       * SDP END
+      *
+      * SDP DESC Recursion estatica directa (PARRAFO1 llama a DOCB09000)
+      * SDP IVP 0 Tree.Recursive = DOCB09000 - ciclo directo via PARRAFO1
+      * SDP IVP 0 Coverage.DepthBreakdown(PARRAFO1) = 1:1,2:1,3+:1
+      * - el contador de cobertura de PARRAFO1 se desglosa por nivel de
+      * profundidad de invocacion en vez de acumularse en un unico total:
+      * una invocacion en el nivel 1 (desde INICIO), otra en el nivel 2
+      * (tras el primer CALL "DOCB09000" recursivo) y el resto del ciclo,
+      * sin limite de profundidad, agrupado en el nivel 3+
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DOCB09000.
@@ -33,4 +42,4 @@
 
             CALL CALLED USING VARIABLES
 
-            CALL "DOC09000" USING VARIABLES.
+            CALL "DOCB09000" USING VARIABLES.
