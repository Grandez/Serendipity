@@ -0,0 +1,14 @@
+      *****************************************************************
+      * COPY de traspaso de datos entre los modulos de ordenacion
+      * (carga, algoritmo y escritura)
+      *
+      * SDP IVP 0 Copybook.ConsumerCount = 18 - programas con COPY SRTWDATA
+      *
+      * SDP IVP 0 Copybook.FieldAccess(SRTMLOAD) = ITEMS:WRITE,ORDEN:WRITE
+      * - MOVE TBDATOS TO LNK-DATOS solo escribe el grupo de salida
+      * SDP IVP 0 Copybook.FieldAccess(SRTMWRIT) = ITEMS:READ,ORDEN:READ
+      * - PERFORM VARYING IDX ... WRITE REC-SALIDA FROM ORDEN(IDX) solo lee
+      *****************************************************************
+
+           03 ITEMS  PIC 9(05) VALUE ZEROS.
+           03 ORDEN  OCCURS 10000 TIMES PIC 9(05).
