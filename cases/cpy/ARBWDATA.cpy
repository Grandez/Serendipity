@@ -1,6 +1,12 @@
       *****************************************************************
       * COPY de traspaso en el arbol de llamadas
       *
+      * SDP IVP 0 Copybook.ConsumerCount = 6 - programas con COPY ARBWDATA
+      *
+      * SDP IVP 0 Copybook.FieldAccess(ARBB0002) = CURR-ARBOL:WRITE,
+      * CURR-DEPTH:WRITE,MAX-DEPTH:WRITE,IDRUTINA:WRITE,RUTINA:READ - el
+      * CALL RUTINA USING ARB-DATA dinamico lee el grupo RUTINA que las
+      * mismas sentencias acaban de escribir via IDRUTINA
       *****************************************************************
 
            03 MAX-DEPTH   PIC 9(03).
