@@ -40,6 +40,12 @@
            03  CAMPO1  PIC 9(18).
            03  CAMPO2  PIC 9(18).
 
+      * SEMILLA FIJA PARA QUE LAS PASADAS DE LA IVP SEAN REPETIBLES.
+      * SI LA VARIABLE DE ENTORNO ARBB0001-SEED CONTIENE UN VALOR
+      * NUMERICO DISTINTO DE CERO SE USA COMO SEMILLA EN LUGAR DE
+      * LA FECHA-HORA ACTUAL
+       01  SEMILLA-FIJA PIC 9(09) VALUE ZEROS.
+
        01  TRABAJO.
            03 RUTINAS PIC 9(02).
            03 IDX     PIC 9(06).
@@ -50,12 +56,18 @@
        INICIO.
 
            DISPLAY 'ARBB0001'.
-           
-           MOVE FUNCTION CURRENT-DATE TO  DATETIME.
+
+           MOVE ZEROS TO SEMILLA-FIJA.
+           ACCEPT SEMILLA-FIJA FROM ENVIRONMENT 'ARBB0001-SEED'.
 
       * CALCULAR EL NUMERO DE RUTINAS QUE SE LLAMARAN
 
-           COMPUTE SEMILLA = FUNCTION RANDOM(TMS) * 1000000
+           IF SEMILLA-FIJA NUMERIC AND SEMILLA-FIJA > ZEROS
+              COMPUTE SEMILLA = FUNCTION RANDOM(SEMILLA-FIJA) * 1000000
+           ELSE
+              MOVE FUNCTION CURRENT-DATE TO DATETIME
+              COMPUTE SEMILLA = FUNCTION RANDOM(TMS) * 1000000
+           END-IF
            DIVIDE SEMILLA BY 5 GIVING ENTERO REMAINDER RESTO.
            COMPUTE RUTINAS = RESTO + 1
 
