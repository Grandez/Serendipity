@@ -0,0 +1,35 @@
+      ******************************************************************
+      * Author: Javier Gonzalez
+      * Date:   04/2015
+      * Purpose: Control de la instruccion IF
+      ******************************************************************
+      * SDP DESCRIPTION
+      *  IVP - IF CON THEN Y END-IF, modificado tras la ultima
+      *  instrumentacion sin actualizar el registro de cambios
+      * SDP END
+      *
+      * SDP IVP 0 Issues.FingerprintMismatch = IVP10006 - MD5ID de
+      * cases/out/IVP10006.cbl ya no corresponde a este fuente y no
+      * hay registro de cambio que lo explique
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVP10006.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-DATA.
+           03 FLAG  PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+           MOVE 1 TO FLAG.
+
+           IF FLAG = 1 THEN
+               MOVE 2 TO FLAG
+           ELSE
+               MOVE 3 TO FLAG
+           END-IF.
+
+           STOP RUN.
