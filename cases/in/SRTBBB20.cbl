@@ -9,6 +9,15 @@
       *  Version de un parrafo
       * SDP END
       ******************************************************************
+      *
+      * SDP DESC Salida anticipada frente a SRTBBB10: con el mismo
+      * SORTIN, CAMBIO detiene las pasadas en cuanto no hay
+      * intercambios, en vez de completar siempre ITEMS-1 pasadas. El
+      * ahorro de pasadas depende de cuan cerca de ordenado este el
+      * SORTIN de cada ejecucion (con una entrada ya invertida no hay
+      * ahorro: ambos programas hacen las mismas ITEMS-1 pasadas), asi
+      * que no se fija como una comparacion de ELAPSED-CS (ver
+      * SRTBTIME) universalmente verdadera.
                
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SRTBBB20.
@@ -30,14 +39,23 @@
        01 RUTINAS.
           03 CARGA    PIC X(08) VALUE "SRTMLOAD".
           03 DESCARGA PIC X(08) VALUE "SRTMWRIT".
+          03 CRONOMETRO PIC X(08) VALUE "SRTBTIME".
           
+       01 TIEMPOS.
+          03 ELAPSED-CS PIC 9(09) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        INICIO.
 
            CALL CARGA USING DATA-SORT.
 
+           CALL CRONOMETRO USING 'START' ELAPSED-CS.
+
            PERFORM ORDENAR.
 
+           CALL CRONOMETRO USING 'STOP ' ELAPSED-CS.
+           DISPLAY 'TIEMPO ' ELAPSED-CS ' CENTESIMAS DE SEGUNDO'.
+
            CALL DESCARGA USING DATA-SORT.
 
            STOP RUN.
