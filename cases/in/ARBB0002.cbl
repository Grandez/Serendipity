@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Author: Javier Gonzalez
+      * Date:   08/2026
+      * Purpose: Resolucion de CALL con nombre construido en ejecucion
+      ******************************************************************
+      * SDP DESCRIPTION
+      *   Variante de ARBB0001 en la que el nombre de la rutina
+      *>  llamada se construye moviendo literales concretos al campo
+      *>  RUTINA en lugar de calcularlo solo por aritmetica, para que
+      *>  el constructor de arboles tenga un conjunto cerrado de
+      *>  literales que pueda listar como destinos posibles de la
+      *>  llamada dinamica CALL RUTINA USING ARB-DATA.
+      * SDP END
+      *
+      * SDP DESC Resolucion de CALL dinamico por literales MOVEd
+      * SDP IVP 0 Tree.DynamicTargets = ARBM0006,ARBM0007,ARBM0008
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARBB0002.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  ARB-DATA.
+       COPY ARBWDATA.
+
+       01  TRABAJO.
+           03 OPCION PIC 9(01) VALUE 1.
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+           DISPLAY 'ARBB0002'.
+
+           MOVE 1 TO CURR-ARBOL.
+           MOVE ZEROS TO CURR-DEPTH.
+           MOVE 3 TO MAX-DEPTH.
+
+           EVALUATE OPCION
+              WHEN 1  MOVE 6 TO IDRUTINA
+              WHEN 2  MOVE 7 TO IDRUTINA
+              WHEN OTHER MOVE 8 TO IDRUTINA
+           END-EVALUATE.
+
+           CALL RUTINA USING ARB-DATA.
+
+           GOBACK.
