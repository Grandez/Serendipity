@@ -24,30 +24,31 @@
        WORKING-STORAGE SECTION.
        77 FS-INPUT  PIC XX VALUE SPACES.
        77 FS-OUTPUT PIC XX VALUE SPACES.
+       77 RC        PIC 9(03) VALUE ZEROS.
+       77 MSG-FSTAT  PIC X(40) VALUE SPACES.
 
 
        PROCEDURE DIVISION.
        INICIO.
            OPEN OUTPUT SALIDA
-           IF FS-OUTPUT NOT = '00' THEN
-               DISPLAY 'ERROR ' FS-OUTPUT ' ABRIENDO FICHERO DE SALIDA'
-               STOP RUN RETURNING 16
-           END-IF.
+           MOVE 'ABRIENDO FICHERO DE SALIDA' TO MSG-FSTAT.
+           CALL 'SRTFSTAT' USING FS-OUTPUT '00' SPACES
+                MSG-FSTAT RC.
+           IF RC NOT = ZEROS STOP RUN RETURNING RC.
 
            MOVE 'DATOS DE PRUEBA' TO REC-SALIDA.
 
            WRITE REC-SALIDA.
-           IF FS-OUTPUT NOT = '00' THEN
-               DISPLAY 'ERROR ' FS-OUTPUT
-                       ' ESCRIBIENDO FICHERO DE SALIDA'
-               STOP RUN RETURNING 16
-           END-IF.
+           MOVE 'ESCRIBIENDO FICHERO DE SALIDA' TO MSG-FSTAT.
+           CALL 'SRTFSTAT' USING FS-OUTPUT '00' SPACES
+                MSG-FSTAT RC.
+           IF RC NOT = ZEROS STOP RUN RETURNING RC.
 
            CLOSE SALIDA.
 
-           IF FS-OUTPUT NOT = '00' THEN
-               DISPLAY 'ERROR ' FS-OUTPUT ' CERRANDO FICHERO DE SALIDA'
-               STOP RUN RETURNING 16
-           END-IF.
+           MOVE 'CERRANDO FICHERO DE SALIDA' TO MSG-FSTAT.
+           CALL 'SRTFSTAT' USING FS-OUTPUT '00' SPACES
+                MSG-FSTAT RC.
+           IF RC NOT = ZEROS STOP RUN RETURNING RC.
 
            STOP RUN.
