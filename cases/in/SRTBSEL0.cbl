@@ -35,7 +35,11 @@
        01 RUTINAS.
           03 CARGA    PIC X(08) VALUE "SRTMLOAD".
           03 DESCARGA PIC X(08) VALUE "SRTMWRIT".
+          03 CRONOMETRO PIC X(08) VALUE "SRTBTIME".
           
+       01 TIEMPOS.
+          03 ELAPSED-CS PIC 9(09) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        INICIO.
 
@@ -43,8 +47,13 @@
 
            CALL CARGA USING DATA-SORT. 
 
+           CALL CRONOMETRO USING 'START' ELAPSED-CS.
+
            PERFORM ORDENAR VECES TIMES.
 
+           CALL CRONOMETRO USING 'STOP ' ELAPSED-CS.
+           DISPLAY 'TIEMPO ' ELAPSED-CS ' CENTESIMAS DE SEGUNDO'.
+
            CALL DESCARGA USING DATA-SORT.
 
            STOP RUN.
