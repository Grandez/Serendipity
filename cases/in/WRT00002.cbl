@@ -32,6 +32,8 @@
        WORKING-STORAGE SECTION.
        77 FS-INPUT  PIC XX VALUE SPACES.
        77 FS-OUTPUT PIC XX VALUE SPACES.
+       77 RC        PIC 9(03) VALUE ZEROS.
+       77 MSG-FSTAT  PIC X(40) VALUE SPACES.
 
        01  WORK-DATA.
            03 ITEMS  PIC 9(05) VALUE ZEROS.
@@ -64,37 +66,36 @@
 
            WRITE REC-SALIDA.
 
-               IF FS-OUTPUT NOT = '00' THEN
-               DISPLAY 'ERROR ' FS-OUTPUT
-                       ' ESCRIBIENDO FICHERO DE SALIDA'
-               STOP RUN RETURNING 16
-           END-IF.
+           MOVE 'ESCRIBIENDO FICHERO DE SALIDA' TO MSG-FSTAT.
+           CALL 'SRTFSTAT' USING FS-OUTPUT '00' SPACES
+                MSG-FSTAT RC.
+           IF RC NOT = ZEROS STOP RUN RETURNING RC.
 
            CLOSE ENTRADA.
            CLOSE SALIDA.
 
-           IF FS-OUTPUT NOT = '00' THEN
-               DISPLAY 'ERROR ' FS-OUTPUT ' CERRANDO FICHERO DE SALIDA'
-               STOP RUN RETURNING 16
-           END-IF.
+           MOVE 'CERRANDO FICHERO DE SALIDA' TO MSG-FSTAT.
+           CALL 'SRTFSTAT' USING FS-OUTPUT '00' SPACES
+                MSG-FSTAT RC.
+           IF RC NOT = ZEROS STOP RUN RETURNING RC.
 
            STOP RUN.
 
        ABRIR-FICHERO.
            OPEN INPUT ENTRADA
                 OUTPUT SALIDA
-           IF FS-INPUT NOT = '00' THEN
-               DISPLAY 'ERROR ' FS-INPUT ' ABRIENDO FICHERO DE ENTRADA'
-               STOP RUN RETURNING 16
-           END-IF.
-           IF FS-OUTPUT NOT = '00' THEN
-               DISPLAY 'ERROR ' FS-OUTPUT ' ABRIENDO FICHERO DE SALIDA'
-               STOP RUN RETURNING 16
-           END-IF.
+           MOVE 'ABRIENDO FICHERO DE ENTRADA' TO MSG-FSTAT.
+           CALL 'SRTFSTAT' USING FS-INPUT '00' SPACES
+                MSG-FSTAT RC.
+           IF RC NOT = ZEROS STOP RUN RETURNING RC.
+           MOVE 'ABRIENDO FICHERO DE SALIDA' TO MSG-FSTAT.
+           CALL 'SRTFSTAT' USING FS-OUTPUT '00' SPACES
+                MSG-FSTAT RC.
+           IF RC NOT = ZEROS STOP RUN RETURNING RC.
 
        LEER-FICHERO.
            READ ENTRADA
-           IF FS-INPUT NOT = '00' AND FS-INPUT NOT = '10'
-              DISPLAY 'ERROR ' FS-INPUT ' LEYENDO FICHERO DE ENTRADA'
-              STOP RUN RETURNING 16
-           END-IF.
+           MOVE 'LEYENDO FICHERO DE ENTRADA' TO MSG-FSTAT.
+           CALL 'SRTFSTAT' USING FS-INPUT '00' '10'
+                MSG-FSTAT RC.
+           IF RC NOT = ZEROS STOP RUN RETURNING RC.
