@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Author: Javier Gonzalez
+      * Date:   04/2015
+      * Purpose: Politica de desbordamiento de los acumuladores de
+      *          cobertura BINARY-LONG en parrafos de muy alta frecuencia
+      ******************************************************************
+      * SDP DESCRIPTION
+      *  IVP - Parrafo invocado en bucle de alta frecuencia
+      * SDP END
+      *
+      * Este fuente solo invoca PARRAFO-ALTA-FRECUENCIA 1000 veces, muy
+      * por debajo del limite de BINARY-LONG (2.147.483.647); la
+      * siguiente es una nota de politica declarativa para cuando un
+      * job real acumule ejecuciones suficientes para alcanzar ese
+      * limite (p.ej. este mismo parrafo corriendo dentro de un bucle
+      * exterior de produccion con millones de iteraciones por dia
+      * durante varios anos), no una condicion de desbordamiento que
+      * este fuente demuestre por si mismo:
+      * SDP IVP 0 Coverage.AccumulatorRolloverPolicy = saturate-and-flag
+      * - al llegar al limite de BINARY-LONG el contador se satura en
+      * su valor maximo y se marca Coverage.AccumulatorSaturated en vez
+      * de dar la vuelta a un valor negativo
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVP10007.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-DATA.
+           03 FLAG  PIC 9(05) VALUE ZEROS.
+           03 IDX   BINARY-LONG VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+           PERFORM PARRAFO-ALTA-FRECUENCIA
+               VARYING IDX FROM 1 BY 1 UNTIL IDX > 1000.
+
+           STOP RUN.
+
+       PARRAFO-ALTA-FRECUENCIA.
+           ADD 1 TO FLAG.
