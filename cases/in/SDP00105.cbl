@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author: Javier Gonzalez
+      * Date:
+      * Purpose: Verificar la insercion de codigo cuando el modulo
+      *          termina con GOBACK y no tiene ningun STOP RUN
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SDP00105.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+           DISPLAY "Hola mundo sin parrafo y sin stop run".
+           GOBACK.
