@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Author: Javier Gonzalez
+      * Date:   04/2015
+      * Purpose: Control de la instruccion PERFORM
+      ******************************************************************
+      * SDP DESCRIPTION
+      *  IVP - Exclusion de un parrafo de la instrumentacion TRAP
+      * SDP END
+      *
+      * SDP IVP 0 Coverage.TrapExcluded = PARRAFO-SIN-TRAZA
+      * SDP IVP 0 Coverage.TrapInstrumented = PARRAFO-CON-TRAZA
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVP10008.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-DATA.
+           03 FLAG  PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+           MOVE 1 TO FLAG.
+           PERFORM PARRAFO-CON-TRAZA.
+           PERFORM PARRAFO-SIN-TRAZA.
+
+           STOP RUN.
+
+       PARRAFO-CON-TRAZA.
+           ADD 1 TO FLAG.
+
+      * SDP NOTRAP PARRAFO-SIN-TRAZA - parrafo de alta frecuencia,
+      * excluido para reducir el overhead del TRAP
+       PARRAFO-SIN-TRAZA.
+           ADD 2 TO FLAG.
