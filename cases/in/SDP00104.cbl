@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Author: Javier Gonzalez
+      * Date:
+      * Purpose: Verificar la insercion de codigo cuando STOP RUN
+      *          aparece dentro de un IF, no al final del parrafo
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SDP00104.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  FLAG PIC 9(01) VALUE ZEROS.
+       PROCEDURE DIVISION.
+           IF FLAG = 0
+               DISPLAY "Hola mundo con stop run dentro del if"
+               STOP RUN
+           END-IF
+           DISPLAY "No debe alcanzarse nunca".
