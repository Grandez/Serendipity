@@ -6,6 +6,12 @@
       * SDP DESCRIPTION
       *  BAD - Contiene sentencias GO TO y DISPLAY
       * SDP END
+      *
+      * SDP DESC GO TO cruzado para el informe de referencias estructuradas
+      * SDP GOTO INICIO:29 -> PARRAFO-MALO
+      *
+      * SDP DESC DISPLAY de error permitido (precede a MOVE TO RC no cero)
+      * SDP DISPLAY-ALLOW PARRAFO-MALO:41 - mensaje de error de operador
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BAD01002.
@@ -13,6 +19,7 @@
        WORKING-STORAGE SECTION.
        01 AUX  PIC  9(05) VALUE ZEROS.
        01 IDX  PIC    99  VALUE 1.
+       01 RC   PIC  9(03) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        INICIO.
@@ -28,4 +35,9 @@
 
        PARRAFO-MALO.
            ADD 1 TO AUX.
+
+      * DISPLAY DE OPERADOR PERMITIDO: PRECEDE A UN MOVE TO RC
+      * NO CERO, ASI QUE LA REGLA NO DEBE MARCARLO COMO DEPURACION
+           DISPLAY 'ERROR DE PROCESO, REVISE LOS DATOS DE ENTRADA'.
+           MOVE 16 TO RC.
            GOBACK.
