@@ -5,7 +5,16 @@
       ******************************************************************
       * SDP DESCRIPTION
       *  Carga los datos del fichero de entrada para
-      *  los modulos de ordenacion
+      *  los modulos de ordenacion. Va dejando en SRTCHKPT un punto
+      *  de chequeo cada CADA-CUANTOS registros para que, tras un
+      *  abend, el reinicio sepa cuantos registros ya estaban
+      *  cargados antes de caer. ENTRADA es LINE SEQUENTIAL, asi
+      *> que el reinicio no puede saltar directamente al registro
+      *> YA-CARGADOS + 1: SALTAR-YA-CARGADOS tiene que leer y volver
+      *> a anadir a TBDATOS esos mismos registros 1 a YA-CARGADOS,
+      *> porque la tabla en WORKING-STORAGE no sobrevive al abend. Lo
+      *> que el checkpoint evita es que el reinicio tenga que adivinar
+      *> por donde se quedo la carga anterior.
       * SDP END
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SRTMLOAD.
@@ -19,6 +28,11 @@
                    ORGANIZATION IS LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL.
 
+           SELECT CHECKPT ASSIGN TO 'SRTCHKPT'
+                   FILE STATUS IS FS-CHKPT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ENTRADA.
@@ -26,13 +40,30 @@
            03 DATO PIC 9(05).
            03 F    PIC X(75).
 
+       FD  CHECKPT.
+       01  REC-CHKPT PIC 9(05).
+
        WORKING-STORAGE SECTION.
        77 FS-INPUT  PIC XX VALUE SPACES.
+       77 FS-CHKPT  PIC XX VALUE SPACES.
+       77 RC        PIC 9(03) VALUE ZEROS.
+       77 MSG-FSTAT  PIC X(40) VALUE SPACES.
+
+      * PUNTO DE CHEQUEO: CADA CUANTOS REGISTROS SE GRABA EL
+      * NUMERO DE REGISTROS YA CARGADOS, PARA QUE UN REINICIO TRAS
+      * UN ABEND SEPA DONDE SE QUEDO LA CARGA SIN DEPENDER DE UN
+      * CONTADOR EN MEMORIA PERDIDO CON EL PROCESO ANTERIOR
+       01  CHECKPOINT-DATA.
+           03  CADA-CUANTOS  PIC 9(05) VALUE 1000.
+           03  YA-CARGADOS   PIC 9(05) VALUE ZEROS.
 
        01 TBDATOS.
            03 ITEMS PIC 9(05) VALUE 0.
            03 DATOS OCCURS 10000 TIMES PIC 9(05).
 
+       01  LIMITES.
+           03  MAX-DATOS PIC 9(05) VALUE 10000.
+
        01  INDICES.
            03  IDX  PIC 9(05) VALUE 1.
            03  MIN  PIC 9(05).
@@ -54,25 +85,72 @@
            GOBACK.
 
        CARGAR-DATOS.
+           PERFORM LEER-CHECKPOINT.
+
            OPEN INPUT ENTRADA.
 
-           IF FS-INPUT NOT = '00' THEN
-               DISPLAY 'ERROR ' FS-INPUT ' ABRIENDO FICHERO DE ENTRADA'
-               MOVE 16 TO RC
-               GOBACK
-           END-IF.
+           MOVE 'ABRIENDO FICHERO DE ENTRADA' TO MSG-FSTAT.
+           CALL 'SRTFSTAT' USING FS-INPUT '00' SPACES
+                MSG-FSTAT RC.
+           IF RC NOT = ZEROS GOBACK.
+
+           PERFORM SALTAR-YA-CARGADOS.
 
            READ ENTRADA
            PERFORM UNTIL FS-INPUT NOT = '00'
+              IF ITEMS OF TBDATOS NOT < MAX-DATOS
+                 DISPLAY 'ERROR FICHERO DE ENTRADA EXCEDE EL LIMITE '
+                         'DE ' MAX-DATOS ' REGISTROS DE LA TABLA'
+                 MOVE 16 TO RC
+                 GOBACK
+              END-IF
               ADD 1 TO ITEMS OF TBDATOS
               MOVE DATO TO DATOS(ITEMS OF TBDATOS)
+              IF (ITEMS OF TBDATOS) > ZEROS
+                 AND FUNCTION MOD(ITEMS OF TBDATOS CADA-CUANTOS) = ZEROS
+                 PERFORM GRABAR-CHECKPOINT
+              END-IF
               READ ENTRADA
            END-PERFORM
 
-           IF FS-INPUT NOT =  '10'
-              DISPLAY 'ERROR ' FS-INPUT ' LEYENDO FICHERO DE ENTRADA'
-              MOVE 16 TO RC
-              GOBACK
-           END-IF.
+           MOVE 'LEYENDO FICHERO DE ENTRADA' TO MSG-FSTAT.
+           CALL 'SRTFSTAT' USING FS-INPUT '10' SPACES
+                MSG-FSTAT RC.
+           IF RC NOT = ZEROS GOBACK.
 
            CLOSE ENTRADA.
+
+      * CARGA COMPLETADA: EL CHECKPOINT YA NO HACE FALTA PARA UN
+      * REINICIO, SE DEJA A CERO PARA LA PROXIMA EJECUCION
+           MOVE ZEROS TO REC-CHKPT.
+           OPEN OUTPUT CHECKPT.
+           WRITE REC-CHKPT.
+           CLOSE CHECKPT.
+
+       LEER-CHECKPOINT.
+           MOVE ZEROS TO YA-CARGADOS.
+           OPEN INPUT CHECKPT.
+           IF FS-CHKPT = '00'
+              READ CHECKPT INTO YA-CARGADOS
+              CLOSE CHECKPT
+           END-IF.
+
+       SALTAR-YA-CARGADOS.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > YA-CARGADOS
+                           OR FS-INPUT NOT = '00'
+              READ ENTRADA
+              IF ITEMS OF TBDATOS NOT < MAX-DATOS
+                 DISPLAY 'ERROR FICHERO DE ENTRADA EXCEDE EL LIMITE '
+                         'DE ' MAX-DATOS ' REGISTROS DE LA TABLA'
+                 MOVE 16 TO RC
+                 GOBACK
+              END-IF
+              ADD 1 TO ITEMS OF TBDATOS
+              MOVE DATO TO DATOS(ITEMS OF TBDATOS)
+           END-PERFORM.
+
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPT.
+           MOVE ITEMS OF TBDATOS TO REC-CHKPT.
+           WRITE REC-CHKPT.
+           CLOSE CHECKPT.
