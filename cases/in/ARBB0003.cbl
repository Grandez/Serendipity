@@ -0,0 +1,54 @@
+      ******************************************************************
+      * Author: Javier Gonzalez
+      * Date:   08/2026
+      * Purpose: Arbol sintetico que puede desbordar los limites de
+      *          ARBWDATA
+      ******************************************************************
+      * SDP DESCRIPTION
+      *   Variante de ARBB0001 en la que el calculo de RUTINAS puede
+      *>  producir mas de las 10 ramas que admite TB-DEPTH, y en la
+      *>  que IARBOL se hace avanzar mas alla de 99, el limite de
+      *>  CURR-ARBOL.
+      *   Sirve para fijar el caso que el analizador debe
+      *>  marcar como desbordamiento potencial de ARBWDATA.
+      * SDP END
+      *
+      * SDP DESC Desbordamiento potencial de limites en COPY ARBWDATA
+      * SDP IVP 0 Issues.getCount > 0 - RUTINAS puede exceder OCCURS 10
+      * SDP IVP 0 Issues.getCount > 0 - IARBOL puede exceder PIC 9(02)
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARBB0003.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  ARB-DATA.
+       COPY ARBWDATA.
+
+       01  TRABAJO.
+           03 RUTINAS PIC 9(04).
+           03 IARBOL  PIC 9(04).
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+           DISPLAY 'ARBB0003'.
+
+      * RUTINAS PUEDE LLEGAR A 20, POR ENCIMA DE LAS 10 RAMAS
+      * QUE ADMITE TB-DEPTH EN ARBWDATA
+           COMPUTE RUTINAS = 20.
+
+           PERFORM PROCESO VARYING IARBOL FROM 1 BY 1
+                           UNTIL IARBOL > RUTINAS.
+
+           GOBACK.
+
+       PROCESO.
+
+      * IARBOL PUEDE LLEGAR A 20, POR DEBAJO DE 99, PERO EL
+      * ACUMULADO DE PROFUNDIDAD POR RAMA EMPUJA CURR-ARBOL
+      * POR ENCIMA DE SU LIMITE PIC 9(02) SI SE REUTILIZA COMO
+      * CONTADOR GLOBAL EN LUGAR DE COMO INDICE DE RAMA
+           COMPUTE CURR-ARBOL = IARBOL + 90.
+           MOVE IARBOL TO TB-DEPTH(IARBOL).
