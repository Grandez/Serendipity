@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Author: Javier Gonzalez
+      * Date:
+      * Purpose: Verificar la insercion de codigo cuando el modulo
+      *          tiene mas de un STOP RUN en parrafos distintos
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SDP00106.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  FLAG PIC 9(01) VALUE ZEROS.
+       PROCEDURE DIVISION.
+           IF FLAG = 0
+               DISPLAY "Hola mundo, primer punto de salida"
+               STOP RUN
+           END-IF
+           PERFORM OTRO-CAMINO.
+       OTRO-CAMINO.
+           DISPLAY "Hola mundo, segundo punto de salida".
+           STOP RUN.
