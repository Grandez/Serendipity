@@ -6,6 +6,10 @@
       * SDP DESCRIPTION
       *  COV - No satisface la cobertura de codigo
       * SDP END
+      *
+      * SDP DESC PROGRAM-ID duplicado en el portfolio (ver BAD01001.cbl,
+      * que tambien compila como COV01001)
+      * SDP IVP 0 Issues.DuplicateProgramId = COV01001:COV01001.cbl,BAD01001.cbl
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COV01001.
