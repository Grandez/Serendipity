@@ -28,6 +28,8 @@
        WORKING-STORAGE SECTION.
        
        77 FS-OUTPUT PIC XX VALUE SPACES.
+       77 RC        PIC 9(03) VALUE ZEROS.
+       77 MSG-FSTAT  PIC X(40) VALUE SPACES.
 
        01  WORK-DATOS.
            03 IDX PIC 9(05) VALUE ZEROS.
@@ -44,28 +46,25 @@
            
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > ITEMS
                 WRITE REC-SALIDA FROM ORDEN(IDX)
-                IF FS-OUTPUT NOT = '00' THEN
-                   DISPLAY 'ERROR ' FS-OUTPUT
-                           ' ESCRIBIENDO FICHERO DE SALIDA'
-                  MOVE 16 TO RC
-                  GOBACK
-                END-IF
-           END-PERFORM.     
+                MOVE 'ESCRIBIENDO FICHERO DE SALIDA' TO MSG-FSTAT
+                CALL 'SRTFSTAT' USING FS-OUTPUT '00' SPACES
+                     MSG-FSTAT RC
+                IF RC NOT = ZEROS GOBACK
+           END-PERFORM.
 
            PERFORM CLOSE-FILE.
-           
+
            MOVE ZEROS TO RC
            GOBACK.
-           
+
        OPEN-FILE.
-           
+
            OPEN OUTPUT SALIDA.
 
-           IF FS-OUTPUT NOT = '00' THEN
-               DISPLAY 'ERROR ' FS-OUTPUT ' ABRIENDO FICHERO DE SALIDA'
-               MOVE 16 TO RC
-               GOBACK
-           END-IF.
-           
+           MOVE 'ABRIENDO FICHERO DE SALIDA' TO MSG-FSTAT.
+           CALL 'SRTFSTAT' USING FS-OUTPUT '00' SPACES
+                MSG-FSTAT RC.
+           IF RC NOT = ZEROS GOBACK.
+
        CLOSE-FILE.
            CLOSE SALIDA.
