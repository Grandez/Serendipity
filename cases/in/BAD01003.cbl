@@ -0,0 +1,45 @@
+      ******************************************************************
+      * Author: Javier Gonzalez
+      * Date:   04/2015
+      * Purpose: Casos de prueba
+      ******************************************************************
+      * SDP DESCRIPTION
+      *  BAD - Sentencias no permitidas con supresiones a nivel
+      *  de item y a nivel de regla
+      * SDP END
+      *
+      * SDP DESC Auditoria de supresiones: una a nivel de Item, una a
+      * SDP DESC nivel de Regla (programa completo) y una incidencia activa
+      * SDP IVP 0 Issues.getCount = 1 - una sola incidencia activa
+      * SDP IVP 0 Issues.SuppressedCount = 2 - GOTO-RULE a nivel Item, DISPLAY-RULE a nivel Regla
+      *
+      * SDP SUPPRESS DISPLAY-RULE - regla completa desactivada para este
+      * programa: las pantallas de operador de este listado estan revisadas
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAD01003.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 AUX  PIC  9(05) VALUE ZEROS.
+       01 IDX  PIC    99  VALUE 1.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 6
+                ADD 1 TO AUX
+                IF IDX > 4 THEN
+      * SDP SUPPRESS GOTO-RULE - item revisado, unico punto de salida
+      * del bucle hasta la migracion a EXIT PERFORM
+                    GO TO PARRAFO-MALO
+                END-IF
+           END-PERFORM.
+
+           DISPLAY 'FIN NORMAL DEL PROGRAMA'.
+           GO TO OTRO-SALTO.
+
+       OTRO-SALTO.
+           STOP RUN.
+
+       PARRAFO-MALO.
+           ADD 1 TO AUX.
+           GOBACK.
