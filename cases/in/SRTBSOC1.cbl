@@ -8,6 +8,14 @@
       *  Version mejorada detectando cuando el fichero ya esta ordenado
       * SDP END
       ******************************************************************
+      *
+      * SDP DESC Salida anticipada frente a SRTBBB10: con el mismo
+      * SORTIN, CAMBIO detiene el vaiven en cuanto no hay
+      * intercambios. El ahorro de pasadas depende de cuan cerca de
+      * ordenado este el SORTIN de cada ejecucion (con una entrada ya
+      * invertida no hay ahorro), asi que no se fija como una
+      * comparacion de ELAPSED-CS (ver SRTBTIME) universalmente
+      * verdadera.
                
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SRTBSOC1.
@@ -35,7 +43,11 @@
        01 RUTINAS.
           03 CARGA    PIC X(08) VALUE "SRTMLOAD".
           03 DESCARGA PIC X(08) VALUE "SRTMWRIT".
+          03 CRONOMETRO PIC X(08) VALUE "SRTBTIME".
           
+       01 TIEMPOS.
+          03 ELAPSED-CS PIC 9(09) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        INICIO.
 
@@ -43,8 +55,13 @@
 
            CALL CARGA USING DATA-SORT. 
 
+           CALL CRONOMETRO USING 'START' ELAPSED-CS.
+
            PERFORM ORDENAR VECES TIMES.
 
+           CALL CRONOMETRO USING 'STOP ' ELAPSED-CS.
+           DISPLAY 'TIEMPO ' ELAPSED-CS ' CENTESIMAS DE SEGUNDO'.
+
            CALL DESCARGA USING DATA-SORT.
 
            STOP RUN.
