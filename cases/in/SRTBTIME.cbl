@@ -0,0 +1,55 @@
+      ******************************************************************
+      * Author: Javier Gonzalez
+      * Date:   08/2026
+      * Purpose: Medicion de tiempo transcurrido compartida por los
+      *          programas de demostracion de algoritmos de ordenacion
+      ******************************************************************
+      * SDP DESCRIPTION
+      *  Cronometro comun para el arnes comparativo de los algoritmos
+      *> SRTBBB10/SRTBBB11/SRTBBB20/SRTBINS0/SRTBSEL0/SRTBSHEL/SRTBSOC1.
+      *  Se invoca con LNK-MODO = 'START' para marcar el instante
+      *> inicial y con LNK-MODO = 'STOP ' para obtener en LNK-ELAPSED
+      *> las centesimas de segundo transcurridas desde el ultimo START.
+      * SDP END
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SRTBTIME.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-INICIO-CS    PIC 9(09) VALUE ZEROS.
+       01  WS-INSTANTE-CS  PIC 9(09) VALUE ZEROS.
+
+       01  WS-FECHA-HORA.
+           03  WS-FH-FECHA     PIC 9(08).
+           03  WS-FH-HH        PIC 99.
+           03  WS-FH-MM        PIC 99.
+           03  WS-FH-SS        PIC 99.
+           03  WS-FH-CS        PIC 99.
+           03  WS-FH-SIGNO     PIC X.
+           03  WS-FH-OFF-HH    PIC 99.
+           03  WS-FH-OFF-MM    PIC 99.
+
+       LINKAGE SECTION.
+
+       01  LNK-MODO       PIC X(05).
+       01  LNK-ELAPSED    PIC 9(09).
+
+       PROCEDURE DIVISION USING LNK-MODO LNK-ELAPSED.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA.
+
+           COMPUTE WS-INSTANTE-CS =
+                   ((WS-FH-HH * 3600) + (WS-FH-MM * 60) + WS-FH-SS)
+                   * 100 + WS-FH-CS.
+
+           IF LNK-MODO = 'START'
+              MOVE WS-INSTANTE-CS TO WS-INICIO-CS
+              MOVE ZEROS TO LNK-ELAPSED
+           ELSE
+              COMPUTE LNK-ELAPSED = WS-INSTANTE-CS - WS-INICIO-CS
+           END-IF.
+
+           GOBACK.
