@@ -6,6 +6,15 @@
       * SDP DESCRIPTION
       *  BAD - Tiene sentencias no permitidas
       * SDP END
+      *
+      * SDP DESC GO TO cruzado para el informe de referencias estructuradas
+      * SDP GOTO INICIO:29 -> PARRAFO-MALO
+      *
+      * SDP DESC PROGRAM-ID duplicado en el portfolio (ver COV01001.cbl,
+      * el mismo PROGRAM-ID en un fuente distinto)
+      * SDP IVP 0 Issues.DuplicateProgramId = COV01001:COV01001.cbl,BAD01001.cbl
+      * SDP IVP 0 Issues.ProgramIdMismatch = BAD01001<>COV01001 - no coincide
+      * con el miembro
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COV01001.
