@@ -0,0 +1,42 @@
+      ******************************************************************
+      * Author: Javier Gonzalez
+      * Date:   08/2026
+      * Purpose: Tratamiento comun de FILE STATUS para los programas
+      *          de E/S secuencial de la familia SRT/WRT
+      ******************************************************************
+      * SDP DESCRIPTION
+      *  Rutina comun de manejo de errores de FILE STATUS para
+      *> sustituir los parrafos de OPEN/READ/WRITE/CLOSE que cada
+      *> programa de la familia SRTMLOAD/SRTMWRIT/WRT00001/WRT00002
+      *> repetia de forma casi identica.
+      *  Centraliza el convenio de codigo de retorno (RC = 16 ante
+      *> cualquier FILE STATUS no esperado) para que un cambio de
+      *> convenio se haga una sola vez.
+      * SDP END
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SRTFSTAT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LNK-FS-CODE  PIC X(02).
+       01  LNK-FS-OK1   PIC X(02).
+       01  LNK-FS-OK2   PIC X(02).
+       01  LNK-MENSAJE  PIC X(40).
+       01  LNK-RC       PIC 9(03).
+
+       PROCEDURE DIVISION USING LNK-FS-CODE LNK-FS-OK1 LNK-FS-OK2
+                                 LNK-MENSAJE LNK-RC.
+       INICIO.
+           IF LNK-FS-CODE = LNK-FS-OK1
+              OR (LNK-FS-OK2 NOT = SPACES AND LNK-FS-CODE = LNK-FS-OK2)
+              MOVE ZEROS TO LNK-RC
+           ELSE
+              DISPLAY 'ERROR ' LNK-FS-CODE ' ' LNK-MENSAJE
+              MOVE 16 TO LNK-RC
+           END-IF.
+
+           GOBACK.
