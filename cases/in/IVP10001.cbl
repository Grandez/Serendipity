@@ -6,6 +6,10 @@
       * SDP DESCRIPTION
       *  IVP - IF CON THEN Y END-IF Y PUNTO
       * SDP END
+      *
+      * SDP IVP 0 Diff.InOut = cases/out/IVP10001.cbl adds the S14419951
+      * TRAP group, three CALL TRAP OF markers and three MOVE 1 TO COB(n)
+      * probes; no other statement in this source changes
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IVP10001.
